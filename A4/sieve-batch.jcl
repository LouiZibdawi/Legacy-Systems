@@ -0,0 +1,18 @@
+//SIEVEJOB JOB (ACCT#),'SIEVE OF ERATOSTHENES',CLASS=A,MSGCLASS=H,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs sieve.cob unattended: the upper limit to sieve for is   *
+//* passed in as the PARM on the EXEC statement instead of being *
+//* typed at a prompt, so this step needs no operator present.   *
+//* If a checkpoint is left over from a run that was interrupted *
+//* for the same max, the program resumes it automatically.      *
+//* PROGRAM-ID SIEVE-OF-ERATOSTHENES is too long and punctuated  *
+//* for an 8-character load module name, so the link-edit step   *
+//* that puts it into PROD.COBOL.LOADLIB carries a NAME SIEVE    *
+//* control statement to alias it down to SIEVE for this EXEC.   *
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=SIEVE,PARM='1000000'
+//STEPLIB  DD   DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
