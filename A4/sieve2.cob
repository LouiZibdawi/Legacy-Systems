@@ -8,23 +8,63 @@
 identification division.
 program-id. sieve-of-eratosthenes.
 
-environment division. 
+environment division.
 input-output section.
 file-control.
 select optional dataFile assign to "sieve-cob.txt"
         organization is line sequential.
+*> Fallback source for max when the batch job doesn't pass one as a
+*> PARM - a simple parameter file the job can ship alongside itself
+select optional parmFile assign to "sieve2-parm.txt"
+        organization is line sequential
+        file status is parmFileStatus.
 
 data division.
 file section.
 fd dataFile.
     01  rec.
         03  num  pic z(8).
+*> Trailer line written after the last prime, sharing dataFile's
+*> buffer so it lands in the same file as one more line of text -
+*> lets anything reading the file back confirm it got every record
+*> without having to be told the max up front
+    01  trailerRec.
+        03  trailerMark   pic x(1).
+        03  filler        pic x(1).
+        03  trailerCount  pic z(8).
+        03  filler        pic x(1).
+        03  trailerMax    pic z(8).
+*> CSV alternate views of the same two line formats above, sharing
+*> dataFile's buffer the same way - selected instead of rec/trailerRec
+*> when the parameter file or PARM asks for CSV output
+    01  csvHeaderRec.
+        03  csvHeaderText  pic x(13).
+    01  csvRec.
+        03  csvIndex  pic z(8).
+        03  csvComma1 pic x(1).
+        03  csvNum    pic z(8).
+    01  csvTrailerRec.
+        03  csvTrailerMark   pic x(1).
+        03  csvComma2        pic x(1).
+        03  csvTrailerCount  pic z(8).
+        03  csvComma3        pic x(1).
+        03  csvTrailerMax    pic z(8).
+
+fd parmFile.
+    01  parmRecord  pic x(20).
 
 working-storage section.
 77  max  pic 9(8).
 77  j    pic 9(8).
 77  i    pic 9(8).
 77  cur  pic 9(8).
+77  parmString      pic x(80).
+77  parmMax         pic x(20).
+77  parmFileStatus  pic x(2).
+77  primeCount      pic 9(8) value 0.
+*> Output format for dataFile - 'P'lain (the original pic z(8) one
+*> number per line) or 'C'SV (index, prime, comma-separated)
+77  outputFormat    pic x value 'P'.
 01  num-group.
     03  num-table pic x value "t"
             occurs 1 to 10000000 times depending on max
@@ -32,7 +72,7 @@ working-storage section.
         88  isPrime value "t" false "f".
 
 procedure division.
-    move 100000 to max
+    perform getMax.
     set isPrime(1) to FALSE
 
     *> Loop through all numbers less than sqrt of max 
@@ -49,13 +89,109 @@ procedure division.
     *> Opening output file
     open output dataFile.
 
+    if outputFormat = "C"
+        move spaces to csvHeaderRec
+        move "INDEX,PRIME" to csvHeaderText
+        write csvHeaderRec
+    end-if.
+
     *> Loop through again and print out all prime numbers
     perform varying i from 1 by 1 until i > max
         if isPrime(i)
-            move i to num
-            *> Writing record to output file
-            write rec
+            add 1 to primeCount
+            if outputFormat = "C"
+                move spaces to csvRec
+                move primeCount to csvIndex
+                move "," to csvComma1
+                move i to csvNum
+                write csvRec
+            else
+                move i to num
+                *> Writing record to output file
+                write rec
+            end-if
         end-if
     end-perform.
 
+    *> Trailer line so a reader can check it got every prime without
+    *> already knowing max
+    if outputFormat = "C"
+        move spaces to csvTrailerRec
+        move "#" to csvTrailerMark
+        move "," to csvComma2
+        move primeCount to csvTrailerCount
+        move "," to csvComma3
+        move max to csvTrailerMax
+        write csvTrailerRec
+    else
+        move spaces to trailerRec
+        move "#" to trailerMark
+        move primeCount to trailerCount
+        move max to trailerMax
+        write trailerRec
+    end-if.
+
     close dataFile.
+
+    stop run.
+
+*> getMax
+*>
+*> Works out the upper limit to sieve for, and the output format to
+*> write it in, without any operator interaction, the way a batch job
+*> has to: first the PARM passed on the EXEC statement (read here as
+*> the program's command line), and if the job was run with none, a
+*> parameter file shipped alongside the program. Either source's first
+*> word is the max; an optional second word of "CSV" selects CSV
+*> output in place of the default plain format. Falls back to the
+*> original hardcoded limit and plain format if neither source is
+*> present, so a job stream set up before this change still runs
+getMax.
+    move 100000 to max.
+    move spaces to parmString.
+    accept parmString from command-line.
+    if function trim(parmString) not = spaces
+        move spaces to parmMax
+        unstring parmString delimited by space
+            into parmMax outputFormat
+        end-unstring
+        move function numval(function trim(parmMax)) to max
+    else
+        open input parmFile
+        if parmFileStatus = "00"
+            read parmFile
+                at end move "10" to parmFileStatus
+            end-read
+            if parmFileStatus = "00" and parmRecord not = spaces
+                move spaces to parmMax
+                unstring parmRecord delimited by space
+                    into parmMax outputFormat
+                end-unstring
+                move function numval(function trim(parmMax)) to max
+            end-if
+        end-if
+        close parmFile
+    end-if.
+    if outputFormat = "c"
+        move "C" to outputFormat
+    end-if.
+    if outputFormat not = "C"
+        move "P" to outputFormat
+    end-if.
+    perform validateMax.
+    if max = 0
+        display "Invalid max from PARM/parameter file - must be between 1 and 10000000."
+        move 16 to return-code
+        stop run
+    end-if.
+
+*> validateMax
+*>
+*> Rejects 0 and anything past the num-table's 10 million-entry
+*> ceiling, resetting max to 0 as a sentinel getMax checks for an
+*> invalid value - there's no operator to re-prompt in this program,
+*> so an invalid max just fails the run
+validateMax.
+    if max = 0 or max > 10000000
+        move 0 to max
+    end-if.
