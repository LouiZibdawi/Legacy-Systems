@@ -13,14 +13,28 @@ data division.
 *> Section for variables used in the program
 working-storage section.
 77  i       pic 99 value 1.
-77  prev    pic 9(8) value 1001.
-77  temp    pic 9(4).
-77  error-mess pic x(22) value ' illegal roman numeral'.
+77  prev    pic 9(8) value 1000001.
+77  temp    pic 9(7).
+77  charlen pic 9 value 1.
+77  found-sw pic 9 value 0.
+*> How many times in a row the current symbol's raw value has
+*> repeated, and whether a just-checked subtractive pair is one of
+*> the twelve the grammar actually allows - both feed the grammar
+*> checks evalChar/addOrSubtract do as they decode, so a malformed
+*> but character-valid numeral like "iiii" or "vx" is caught here
+*> and not just by romannumerals' separate round-trip check
+77  repeatCount pic 9 value 1.
+77  pairOk      pic 9 value 0.
+
+*> Table of roman symbols, shared with romannumerals' encoder so the
+*> symbol-to-value mapping only has to be kept right in one place
+    copy "romantab.cpy".
 
 *> Section for arguments being passed in
 linkage section.
 77  len     pic 99.
 77  val     pic 9(8).
+77  convStatus  pic x.
 01  str.
     02 char pic x(1) occurs 30 times.
 
@@ -29,49 +43,154 @@ linkage section.
 *> This procedure calls evalChar to evalute characters one at a time
 *>
 *> Parameters
-*>      str - string representing the roman numerial
-*>      val - Numeric value of roman numerial string
-procedure division using str, val.
-    
-    move 1001 to prev.
+*>      str        - string representing the roman numerial
+*>      val        - Numeric value of roman numerial string
+*>      convStatus - '0' if str decoded cleanly, '1' if it contained a
+*>                   character the symbol table doesn't recognize or
+*>                   an invalid combination (too many repeats of the
+*>                   same symbol, or a subtractive pair the grammar
+*>                   doesn't allow, e.g. "vx"), in which case val is
+*>                   not to be trusted
+procedure division using str, val, convStatus.
+
+    move 1000001 to prev.
+    move 1 to repeatCount.
     move 1 to i.
-    perform evalChar until str(i:1) = " ".
+    move '0' to convStatus.
+    perform evalChar until str(i:1) = " " or convStatus = '1'.
     goback.
 
 *> evalChar
 *>
-*> This subroutine looks at a single character in the string and gets it's
-*> numerical value and then calls addOrSubtract to decide what to do with 
-*> the value
+*> This subroutine looks up the current character (or, for a leading
+*> '^', the two-character vinculum pair) in the shared symbol table to
+*> get its numerical value, then calls addOrSubtract to decide what to
+*> do with it. A leading '^' marks a vinculum (overline) character -
+*> the barred thousands notation occasionally seen in source documents
+*> (e.g. a barred 'v' for 5000) - in which case the symbol is two
+*> characters wide. If the character isn't in the table at all,
+*> convStatus is set to '1' and the caller is told not to trust val.
+*> addOrSubtract can also set convStatus to '1' if this character
+*> breaks the grammar even though it's individually recognized
 evalChar.
-    evaluate str(i:1)
-        when 'i'
-            move 1 to temp
-        when 'v'
-            move 5 to temp
-        when 'x'
-            move 10 to temp
-        when 'l' 
-            move 50 to temp
-        when 'c'
-            move 100 to temp
-        when 'd'
-            move 500 to temp
-        when 'm'
-            move 1000 to temp
-    end-evaluate.
+    move 0 to found-sw.
+    move 0 to temp.
+    move 1 to charlen.
+    set enc-idx to 1.
+    perform lookupChar until found-sw = 1 or enc-idx > 26.
 
-    perform addOrSubtract.
-    compute i = i + 1.
+    if found-sw = 0
+        move '1' to convStatus
+    else
+        perform addOrSubtract
+        compute i = i + charlen
+    end-if.
+
+*> lookupChar
+*>
+*> Checks one entry of the shared symbol table against the current
+*> character. Only the plain single-character entries and the
+*> vinculum entries can match here - the two-character subtractive
+*> combinations (cm, cd, xc, xl, ix, iv) in the table are for
+*> romannumerals' encoder and don't apply to decoding one character
+*> at a time
+lookupChar.
+    if str(i:1) = '^'
+        if encode-sym(enc-idx)(1:1) = '^'
+                and encode-sym(enc-idx)(2:1) = str(i + 1:1)
+                and encode-len(enc-idx) = 2
+            move encode-value(enc-idx) to temp
+            move 2 to charlen
+            move 1 to found-sw
+        end-if
+    else
+        if encode-len(enc-idx) = 1
+                and encode-sym(enc-idx)(1:1) = str(i:1)
+            move encode-value(enc-idx) to temp
+            move 1 to charlen
+            move 1 to found-sw
+        end-if
+    end-if.
+    if found-sw = 0
+        set enc-idx up by 1
+    end-if.
 
 *> addOrSubstract
 *>
 *> This subroutine looks at the current temp value and decides whether to
-*> add it to the total (val) depending on if it is greater than prev or not
+*> add it to the total (val) depending on if it is greater than prev or
+*> not. Either way, before touching val, it checks that getting here is
+*> actually grammatical: a larger value following a smaller one has to
+*> be one of the twelve subtractive pairs the notation allows, and a
+*> repeated value can't run past its grammar-allowed repeat limit.
+*> Either check failing sets convStatus to '1' without touching val
 addOrSubtract.
-    compute val = val + temp.
-    if temp is greater than prev
-        compute val = val - (2 * prev)
+    if temp > prev
+        perform validateSubtractivePair
+    else
+        if temp = prev
+            perform checkRepeatLimit
+        else
+            move 1 to repeatCount
+        end-if
+    end-if.
+
+    if convStatus not = '1'
+        compute val = val + temp
+        if temp is greater than prev
+            compute val = val - (2 * prev)
+        end-if
+        move temp to prev
+    end-if.
+
+*> validateSubtractivePair
+*>
+*> temp is bigger than prev, so this character is about to be
+*> subtracted from the one before it - but the notation only allows
+*> that for twelve specific pairs (one/five and one/ten within the
+*> same tier: i before v or x, x before l or c, c before d or m, and
+*> the same three shapes again one tier up for each vinculum
+*> thousands multiplier). Anything else - "vx", "ld", "dm" and so on -
+*> isn't a real subtractive pair, just two symbols that happen to be
+*> in increasing order
+validateSubtractivePair.
+    move 0 to pairOk.
+    if prev = 1 and (temp = 5 or temp = 10)
+        move 1 to pairOk
+    end-if.
+    if prev = 10 and (temp = 50 or temp = 100)
+        move 1 to pairOk
+    end-if.
+    if prev = 100 and (temp = 500 or temp = 1000)
+        move 1 to pairOk
+    end-if.
+    if prev = 1000 and (temp = 5000 or temp = 10000)
+        move 1 to pairOk
+    end-if.
+    if prev = 10000 and (temp = 50000 or temp = 100000)
+        move 1 to pairOk
+    end-if.
+    if prev = 100000 and (temp = 500000 or temp = 1000000)
+        move 1 to pairOk
+    end-if.
+    if pairOk = 0
+        move '1' to convStatus
     end-if.
 
-    move temp to prev.
+*> checkRepeatLimit
+*>
+*> temp is the same value as the character before it. A "five" symbol
+*> (v, l, d or their vinculum equivalents) is never allowed to repeat
+*> at all; a "one" symbol (i, x, c, m and their vinculum equivalents)
+*> can repeat up to three times in a row before it stops being a
+*> valid numeral
+checkRepeatLimit.
+    if temp = 5 or temp = 50 or temp = 500
+            or temp = 5000 or temp = 50000 or temp = 500000
+        move '1' to convStatus
+    else
+        add 1 to repeatCount
+        if repeatCount > 3
+            move '1' to convStatus
+        end-if
+    end-if.
