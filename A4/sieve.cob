@@ -8,23 +8,105 @@
 identification division.
 program-id. sieve-of-eratosthenes.
 
-environment division. 
+environment division.
 input-output section.
 file-control.
 select optional dataFile assign to "sieve-cob.txt"
         organization is line sequential.
+*> Progress marker for long runs - holds the highest i the marking
+*> loop had fully finished with at the last checkpoint, so a run that
+*> gets killed partway through can pick back up instead of starting
+*> the whole sieve over
+select optional checkpointFile assign to "sieve-ckpt.txt"
+        organization is line sequential
+        file status is checkpointStatus.
+*> Snapshot of num-table as it stood at the last checkpoint, so a
+*> resumed run can load the marking work already done instead of
+*> redoing it
+select optional tableCheckpointFile assign to "sieve-ckpt-table.txt"
+        organization is line sequential
+        file status is tableCkptStatus.
+*> One line per run ever made, appended to rather than overwritten, so
+*> there's a standing record of every max sieved, how long it took and
+*> how many primes came out of it
+select optional historyFile assign to "sieve-history.txt"
+        organization is line sequential.
 
 data division.
 file section.
 fd dataFile.
     01  rec.
         03  num  pic z(8).
+*> Trailer line written after the last prime, sharing dataFile's
+*> buffer so it lands in the same file as one more line of text -
+*> lets anything reading the file back confirm it got every record
+*> without having to be told the max up front
+    01  trailerRec.
+        03  trailerMark   pic x(1).
+        03  filler        pic x(1).
+        03  trailerCount  pic z(8).
+        03  filler        pic x(1).
+        03  trailerMax    pic z(8).
+*> CSV alternate views of the same two line formats above, sharing
+*> dataFile's buffer the same way - selected instead of rec/trailerRec
+*> when the operator asks for CSV output rather than the plain format
+    01  csvHeaderRec.
+        03  csvHeaderText  pic x(13).
+    01  csvRec.
+        03  csvIndex  pic z(8).
+        03  csvComma1 pic x(1).
+        03  csvNum    pic z(8).
+    01  csvTrailerRec.
+        03  csvTrailerMark   pic x(1).
+        03  csvComma2        pic x(1).
+        03  csvTrailerCount  pic z(8).
+        03  csvComma3        pic x(1).
+        03  csvTrailerMax    pic z(8).
+
+fd checkpointFile.
+    01  checkpointRecord.
+        03  ckptRunStatus  pic x(1).
+        03  filler         pic x(1).
+        03  ckptMax        pic 9(8).
+        03  filler         pic x(1).
+        03  ckptLastI      pic 9(8).
+
+fd tableCheckpointFile.
+    01  tableCkptRecord.
+        03  tableCkptChar pic x
+                occurs 1 to 10000000 times depending on max.
+
+fd historyFile.
+    01  historyRecord.
+        03  histDate   pic x(10).
+        03  filler     pic x(1).
+        03  histTime   pic x(8).
+        03  filler     pic x(1).
+        03  histMax    pic z(8).
+        03  filler     pic x(1).
+        03  histMs     pic z(8).
+        03  filler     pic x(1).
+        03  histCount  pic z(8).
 
 working-storage section.
 77  max  pic 9(8).
 77  j    pic 9(8).
 77  i    pic 9(8).
 77  cur  pic 9(8).
+77  startI           pic 9(8).
+77  checkpointStatus  pic x(2).
+77  tableCkptStatus    pic x(2).
+77  tableCkptLoaded    pic 9 value 0.
+77  checkpointEvery   pic 9(8) value 1000.
+77  resumeFromI       pic 9(8) value 0.
+77  resumeAnswer      pic x(1).
+77  primeCount        pic 9(8) value 0.
+77  parmString        pic x(80).
+77  parmMax           pic x(20).
+77  batchMode         pic 9 value 0.
+*> Output format for dataFile - 'P'lain (the original pic z(8) one
+*> number per line) or 'C'SV (index, prime, comma-separated)
+77  outputFormat      pic x value 'P'.
 01  num-group.
     03  num-table pic x value "t"
             occurs 1 to 10000000 times depending on max
@@ -62,47 +144,256 @@ procedure division.
     display "  Sieve of Erotasthenes Algorithm   "
     display "        (Written in COBOL)          "
     display "------------------------------------"
-    display "Enter a upper limit of primes: " with no advancing
-    accept max.
+    perform getMax.
 
     set isPrime(1) to FALSE
 
+    perform checkForCheckpoint.
+
     *> Start time
     move function current-date to startDateTime.
 
-    *> Loop through all numbers less than sqrt of max 
-    perform varying i from 2 by 1 until i*i > max
-        *> If they are prime set all their multiplies to false (not prime)
-        if isPrime(i)
-            compute cur = i * 2
-            perform varying j from cur by i until j > max
-                set isPrime(j) to FALSE
+    *> If we're resuming, load the num-table snapshot saved at the last
+    *> checkpoint so the table is back in the state it was in when the
+    *> previous run was interrupted, without redoing the marking work
+    *> that already finished. If the snapshot is missing or doesn't
+    *> match (an older checkpoint left over from before this table was
+    *> added), fall back to replaying the marking instead
+    if resumeFromI > 0
+        display "Resuming previous run from i = " resumeFromI "."
+        perform loadTableCheckpoint
+        if tableCkptLoaded = 0
+            perform varying i from 2 by 1 until i > resumeFromI
+                perform markMultiplesOf
             end-perform
         end-if
+        compute startI = resumeFromI + 1
+    else
+        move 2 to startI
+    end-if.
+
+    *> Loop through all remaining numbers less than sqrt of max
+    perform varying i from startI by 1 until i*i > max
+        *> If they are prime set all their multiplies to false (not prime)
+        perform markMultiplesOf
+        if function mod(i, checkpointEvery) = 0
+            perform writeCheckpoint
+        end-if
     end-perform.
 
+    *> Run finished cleanly - leave a completed marker behind so the
+    *> next run for this max doesn't offer to resume from it
+    move spaces to checkpointRecord.
+    move "C" to ckptRunStatus.
+    move max to ckptMax.
+    move i to ckptLastI.
+    open output checkpointFile.
+    write checkpointRecord.
+    close checkpointFile.
+
     *> End time
     move function current-date to endDateTime.
-    
+
     *> Calculating run time of program
     perform computeRuntime.
 
     *> Opening output file
     open output dataFile.
 
+    if outputFormat = "C"
+        move spaces to csvHeaderRec
+        move "INDEX,PRIME" to csvHeaderText
+        write csvHeaderRec
+    end-if.
+
     *> Loop through again and print out all prime numbers
     perform varying i from 1 by 1 until i > max
         if isPrime(i)
-            move i to num
-            *> Writing record to output file
-            write rec
+            add 1 to primeCount
+            if outputFormat = "C"
+                move spaces to csvRec
+                move primeCount to csvIndex
+                move "," to csvComma1
+                move i to csvNum
+                write csvRec
+            else
+                move i to num
+                *> Writing record to output file
+                write rec
+            end-if
         end-if
     end-perform.
 
+    *> Trailer line so a reader can check it got every prime without
+    *> already knowing max
+    if outputFormat = "C"
+        move spaces to csvTrailerRec
+        move "#" to csvTrailerMark
+        move "," to csvComma2
+        move primeCount to csvTrailerCount
+        move "," to csvComma3
+        move max to csvTrailerMax
+        write csvTrailerRec
+    else
+        move spaces to trailerRec
+        move "#" to trailerMark
+        move primeCount to trailerCount
+        move max to trailerMax
+        write trailerRec
+    end-if.
+
     close dataFile.
 
+    perform writeHistory.
+
     stop run.
 
+*> getMax
+*>
+*> Gets the upper limit to sieve for, and the output format to write
+*> it in. A PARM passed on the job's EXEC statement (read here as the
+*> program's command line) lets this run unattended in batch with no
+*> operator to answer the prompt - the PARM's first word is the max,
+*> and an optional second word of "CSV" selects CSV output in place
+*> of the default plain format; with no PARM supplied it falls back
+*> to asking, same as always. Either way the max is checked by
+*> validateMax against the num-table's 10 million-entry ceiling - an
+*> operator typing at a prompt gets re-prompted, but a batch job with
+*> a bad PARM has nobody to answer a re-prompt so it just fails the
+*> step instead
+getMax.
+    move spaces to parmString.
+    accept parmString from command-line.
+    if function trim(parmString) not = spaces
+        move spaces to parmMax
+        move "P" to outputFormat
+        unstring parmString delimited by space
+            into parmMax outputFormat
+        end-unstring
+        move function numval(function trim(parmMax)) to max
+        move 1 to batchMode
+        perform validateMax
+        if max = 0
+            display "Invalid max in PARM - must be between 1 and 10000000."
+            move 16 to return-code
+            stop run
+        end-if
+    else
+        move 0 to max
+        perform until max > 0
+            display "Enter a upper limit of primes: " with no advancing
+            accept max
+            perform validateMax
+            if max = 0
+                display "Max must be between 1 and 10000000 - try again."
+            end-if
+        end-perform
+        display "Output format? (P)lain/(C)SV: " with no advancing
+        accept outputFormat
+    end-if.
+    if outputFormat = "c"
+        move "C" to outputFormat
+    end-if.
+    if outputFormat not = "C"
+        move "P" to outputFormat
+    end-if.
+
+*> validateMax
+*>
+*> Rejects 0 (nothing to sieve) and anything past the num-table's
+*> 10 million-entry ceiling, resetting max to 0 as a sentinel the
+*> caller checks for an invalid value either way
+validateMax.
+    if max = 0 or max > 10000000
+        move 0 to max
+    end-if.
+
+*> markMultiplesOf
+*>
+*> If i is still marked prime, marks every multiple of i above itself
+*> as not prime. Shared by the checkpoint-replay loop and the main
+*> marking loop so both build the table the same way
+markMultiplesOf.
+    if isPrime(i)
+        compute cur = i * 2
+        perform varying j from cur by i until j > max
+            set isPrime(j) to FALSE
+        end-perform
+    end-if.
+
+*> checkForCheckpoint
+*>
+*> Looks for a checkpoint left behind by a run that was interrupted
+*> while sieving for the same max, and if the user wants it, sets
+*> resumeFromI so the main paragraph can skip back to where it left
+*> off instead of starting the sieve over from i = 2
+checkForCheckpoint.
+    move 0 to resumeFromI.
+    open input checkpointFile.
+    if checkpointStatus = "00"
+        read checkpointFile
+            at end move "10" to checkpointStatus
+        end-read
+    end-if.
+    if checkpointStatus = "00" and ckptRunStatus = "R"
+            and ckptMax = max
+        if batchMode = 1
+            *> No operator to ask in a batch run - resuming is always
+            *> the useful thing to do with a leftover checkpoint
+            display "Resuming interrupted run for max = " max
+                " from i = " ckptLastI "."
+            move ckptLastI to resumeFromI
+        else
+            display "A previous run for max = " max
+                " was interrupted at i = " ckptLastI "."
+            display "Resume from checkpoint? (Y/N): " with no advancing
+            accept resumeAnswer
+            if resumeAnswer = "Y" or resumeAnswer = "y"
+                move ckptLastI to resumeFromI
+            end-if
+        end-if
+    end-if.
+    close checkpointFile.
+
+*> writeCheckpoint
+*>
+*> Records how far the marking loop has gotten, and saves a snapshot
+*> of num-table as it stands right now, so a run that dies partway
+*> through can pick the marking work back up instead of redoing it
+writeCheckpoint.
+    move spaces to checkpointRecord.
+    move "R" to ckptRunStatus.
+    move max to ckptMax.
+    move i to ckptLastI.
+    open output checkpointFile.
+    write checkpointRecord.
+    close checkpointFile.
+
+    open output tableCheckpointFile.
+    write tableCkptRecord from num-group.
+    close tableCheckpointFile.
+
+*> loadTableCheckpoint
+*>
+*> Reads back the num-table snapshot saved by writeCheckpoint,
+*> restoring the marking work a resumed run would otherwise have to
+*> redo. tableCkptLoaded tells the caller whether the snapshot was
+*> there to load - an older checkpoint left over from before this
+*> table was added won't have one, and the caller falls back to
+*> replaying the marking in that case
+loadTableCheckpoint.
+    move 0 to tableCkptLoaded.
+    open input tableCheckpointFile.
+    if tableCkptStatus = "00"
+        read tableCheckpointFile into num-group
+            at end move "10" to tableCkptStatus
+        end-read
+        if tableCkptStatus = "00"
+            move 1 to tableCkptLoaded
+        end-if
+    end-if.
+    close tableCheckpointFile.
+
 computeRuntime.
 
     compute startMilliseconds = (startHour * 3600000) 
@@ -118,3 +409,32 @@ computeRuntime.
     move numMs to formattedMs.
     display "Time taken: ", formattedMs, " milliseconds".
 
+*> writeHistory
+*>
+*> Appends a line to the run-history file recording when this run
+*> happened, what max it was sieved for, how long it took and how
+*> many primes it found - kept on top of the screen display so the
+*> history survives past the end of the session
+writeHistory.
+    move spaces to historyRecord.
+    string startYear  delimited by size
+           "-"         delimited by size
+           startMonth  delimited by size
+           "-"         delimited by size
+           startDay    delimited by size
+           into histDate
+    end-string.
+    string startHour  delimited by size
+           ":"        delimited by size
+           startMin   delimited by size
+           ":"        delimited by size
+           startSec   delimited by size
+           into histTime
+    end-string.
+    move max to histMax.
+    move numMs to histMs.
+    move primeCount to histCount.
+    open extend historyFile.
+    write historyRecord.
+    close historyFile.
+
