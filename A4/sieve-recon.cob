@@ -0,0 +1,298 @@
+*> assignment 4, cobol - cis3190
+*>
+*> author: loui zibdawi
+*>
+*> reconciles the output of sieve.cob against sieve2.cob for the same
+*> max: asks for the max once, runs the "./sieve" and "./sieve2"
+*> executables (expected alongside this one) against it in turn,
+*> saving each run's "sieve-cob.txt" under its own name -
+*> "sieve-cob-1.txt" for sieve.cob's output and "sieve-cob-2.txt" for
+*> sieve2.cob's output (the way a shop would keep two generations of
+*> the same dataset around under different names) - then reads both
+*> files record-for-record, including the trailer line, and flags
+*> anywhere they disagree
+
+identification division.
+program-id. sieve-recon.
+
+environment division.
+input-output section.
+file-control.
+select optional dataFile1 assign to "sieve-cob-1.txt"
+        organization is line sequential
+        file status is dataFile1Status.
+select optional dataFile2 assign to "sieve-cob-2.txt"
+        organization is line sequential
+        file status is dataFile2Status.
+
+data division.
+file section.
+fd dataFile1.
+    01  rec1.
+        03  num1  pic z(8).
+*> Shares dataFile1's buffer with rec1 - lets a trailer line be told
+*> apart from a prime-number line without a second pass over the file
+    01  trailerRec1.
+        03  trailerMark1   pic x(1).
+        03  filler         pic x(1).
+        03  trailerCount1  pic z(8).
+        03  filler         pic x(1).
+        03  trailerMax1    pic z(8).
+*> CSV alternate views of the same two line formats above, sharing
+*> dataFile1's buffer the same way - selected instead of rec1/trailerRec1
+*> when this file's own header line shows it was written as CSV
+    01  csvHeaderRec1.
+        03  csvHeaderText1  pic x(13).
+    01  csvRec1.
+        03  csvIndex1  pic z(8).
+        03  csvComma1a pic x(1).
+        03  csvNum1    pic z(8).
+    01  csvTrailerRec1.
+        03  csvTrailerMark1   pic x(1).
+        03  csvComma1b        pic x(1).
+        03  csvTrailerCount1  pic z(8).
+        03  csvComma1c        pic x(1).
+        03  csvTrailerMax1    pic z(8).
+
+fd dataFile2.
+    01  rec2.
+        03  num2  pic z(8).
+    01  trailerRec2.
+        03  trailerMark2   pic x(1).
+        03  filler         pic x(1).
+        03  trailerCount2  pic z(8).
+        03  filler         pic x(1).
+        03  trailerMax2    pic z(8).
+    01  csvHeaderRec2.
+        03  csvHeaderText2  pic x(13).
+    01  csvRec2.
+        03  csvIndex2  pic z(8).
+        03  csvComma2a pic x(1).
+        03  csvNum2    pic z(8).
+    01  csvTrailerRec2.
+        03  csvTrailerMark2   pic x(1).
+        03  csvComma2b        pic x(1).
+        03  csvTrailerCount2  pic z(8).
+        03  csvComma2c        pic x(1).
+        03  csvTrailerMax2    pic z(8).
+
+working-storage section.
+77  dataFile1Status  pic x(2).
+77  dataFile2Status  pic x(2).
+77  eof1             pic 9 value 0.
+77  eof2             pic 9 value 0.
+77  recNum           pic 9(8) value 0.
+77  mismatchCount    pic 9(8) value 0.
+77  trailerSeen1     pic 9 value 0.
+77  trailerSeen2     pic 9 value 0.
+*> Set once a file's own header line identifies it as CSV, so every
+*> record after it is read through that file's csv- fields instead
+*> of its plain rec/trailerRec fields
+77  csvMode1         pic 9 value 0.
+77  csvMode2         pic 9 value 0.
+77  isTrailerLine1   pic 9 value 0.
+77  isTrailerLine2   pic 9 value 0.
+77  firstRead1       pic 9 value 1.
+77  firstRead2       pic 9 value 1.
+*> The max both sieve and sieve2 are run against, and the shell
+*> command line built to run each of them in turn
+77  reconMax         pic 9(8) value 0.
+77  shellCmd         pic x(120).
+
+procedure division.
+    display "------------------------------------"
+    display "   Sieve Output Reconciliation      "
+    display "------------------------------------"
+
+    move 0 to reconMax
+    perform until reconMax > 0
+        display "Max to sieve (runs sieve and sieve2, then diffs them): "
+            with no advancing
+        accept reconMax
+        if reconMax = 0
+            display "Max must be greater than zero - try again."
+        end-if
+    end-perform.
+
+    perform runBothSieves.
+
+    open input dataFile1.
+    open input dataFile2.
+
+    if dataFile1Status not = "00"
+        display "sieve-cob-1.txt was not produced - sieve's run must have failed."
+    else
+        if dataFile2Status not = "00"
+            display "sieve-cob-2.txt was not produced - sieve2's run must have failed."
+        else
+            perform compareRecords until eof1 = 1 and eof2 = 1
+
+            if trailerSeen1 = 1 and trailerSeen2 = 1
+                if trailerCount1 not = trailerCount2
+                        or trailerMax1 not = trailerMax2
+                    add 1 to mismatchCount
+                    display "MISMATCH: trailer disagrees - "
+                        "file 1 has " trailerCount1 " primes, max " trailerMax1
+                        "; file 2 has " trailerCount2 " primes, max " trailerMax2
+                end-if
+            else
+                add 1 to mismatchCount
+                display "MISMATCH: one file is missing its trailer line"
+            end-if
+
+            display "Records compared: " recNum
+            if mismatchCount = 0
+                display "RECONCILED: sieve-cob-1.txt and sieve-cob-2.txt agree."
+            else
+                display "NOT RECONCILED: " mismatchCount " mismatch(es) found."
+            end-if
+        end-if
+    end-if.
+
+    close dataFile1.
+    close dataFile2.
+    stop run.
+
+*> runBothSieves
+*>
+*> Actually runs sieve and sieve2 for reconMax instead of trusting
+*> that whoever invoked this program already copied their output
+*> over by hand - a forgotten copy step used to mean this program
+*> would happily diff two stale or unrelated files and call them
+*> reconciled. Both executables write their output to the same
+*> "sieve-cob.txt" name, so each run's output is renamed out of the
+*> way before the next one starts; any prior generation's sieve-cob-1/
+*> 2.txt is cleared first so a run that fails to produce output is
+*> caught as "not produced" below rather than silently compared
+*> against a leftover file from an earlier max
+runBothSieves.
+    call "SYSTEM" using "rm -f sieve-cob-1.txt sieve-cob-2.txt".
+
+    move spaces to shellCmd.
+    string "./sieve " delimited by size
+           reconMax delimited by size
+           " >/dev/null 2>&1 && mv -f sieve-cob.txt sieve-cob-1.txt"
+               delimited by size
+        into shellCmd
+    end-string.
+    call "SYSTEM" using shellCmd.
+
+    move spaces to shellCmd.
+    string "./sieve2 " delimited by size
+           reconMax delimited by size
+           " >/dev/null 2>&1 && mv -f sieve-cob.txt sieve-cob-2.txt"
+               delimited by size
+        into shellCmd
+    end-string.
+    call "SYSTEM" using shellCmd.
+
+*> compareRecords
+*>
+*> Reads the next line from each file in lockstep and compares them.
+*> A trailer line on one side isn't expected to line up with a prime
+*> on the other, so once a trailer shows up on a side, that side
+*> stops advancing and just remembers its trailer for the final check.
+*> Either file may be in plain or CSV format - whichever it is was
+*> settled by its own header line (or lack of one) the first time a
+*> record was read from it, independently of the other file
+compareRecords.
+    perform readNext1.
+    perform readNext2.
+
+    if eof1 = 0 and eof2 = 0
+        add 1 to recNum
+        if num1 not = num2
+            add 1 to mismatchCount
+            display "MISMATCH at record " recNum ": file 1 has " num1
+                ", file 2 has " num2
+        end-if
+    else
+        if eof1 = 0 or eof2 = 0
+            add 1 to mismatchCount
+            display "MISMATCH: files have a different number of primes"
+            move 1 to eof1
+            move 1 to eof2
+        end-if
+    end-if.
+
+*> readNext1
+*>
+*> Reads the next record from dataFile1 into num1, the same way
+*> regardless of whether the file turns out to be plain or CSV. The
+*> very first read checks for the "INDEX,PRIME" header CSV output
+*> starts with; finding it sets csvMode1 and reads past it to the
+*> first real record, same as a plain file would have started there
+readNext1.
+    if eof1 = 0
+        read dataFile1
+            at end move 1 to eof1
+        end-read
+        if eof1 = 0 and firstRead1 = 1
+            move 0 to firstRead1
+            if csvHeaderText1 = "INDEX,PRIME"
+                move 1 to csvMode1
+                read dataFile1
+                    at end move 1 to eof1
+                end-read
+            end-if
+        end-if
+    end-if.
+    if eof1 = 0
+        move 0 to isTrailerLine1
+        if csvMode1 = 1
+            if csvTrailerMark1 = "#"
+                move 1 to isTrailerLine1
+                move csvTrailerCount1 to trailerCount1
+                move csvTrailerMax1 to trailerMax1
+            else
+                move csvNum1 to num1
+            end-if
+        else
+            if trailerMark1 = "#"
+                move 1 to isTrailerLine1
+            end-if
+        end-if
+        if isTrailerLine1 = 1
+            move 1 to trailerSeen1
+            move 1 to eof1
+        end-if
+    end-if.
+
+*> readNext2
+*>
+*> Same as readNext1, for dataFile2
+readNext2.
+    if eof2 = 0
+        read dataFile2
+            at end move 1 to eof2
+        end-read
+        if eof2 = 0 and firstRead2 = 1
+            move 0 to firstRead2
+            if csvHeaderText2 = "INDEX,PRIME"
+                move 1 to csvMode2
+                read dataFile2
+                    at end move 1 to eof2
+                end-read
+            end-if
+        end-if
+    end-if.
+    if eof2 = 0
+        move 0 to isTrailerLine2
+        if csvMode2 = 1
+            if csvTrailerMark2 = "#"
+                move 1 to isTrailerLine2
+                move csvTrailerCount2 to trailerCount2
+                move csvTrailerMax2 to trailerMax2
+            else
+                move csvNum2 to num2
+            end-if
+        else
+            if trailerMark2 = "#"
+                move 1 to isTrailerLine2
+            end-if
+        end-if
+        if isTrailerLine2 = 1
+            move 1 to trailerSeen2
+            move 1 to eof2
+        end-if
+    end-if.
