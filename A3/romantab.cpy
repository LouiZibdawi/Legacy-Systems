@@ -0,0 +1,51 @@
+*> Table of roman numeral symbols, largest value first, shared by every
+*> program in A3 that needs to convert between a roman numerial and its
+*> decimal value. encode-len tells a caller how many characters of
+*> encode-sym to use, since some symbols (cm, xc, iv, ^v, ...) are two
+*> characters and some (m, d, c, ...) are one. A leading '^' marks a
+*> vinculum (barred) thousands character - e.g. "^v" for 5000.
+*>
+*> The four-character entries (^c^m, ^c^d, ^x^c, ^x^l, ^i^x, ^i^v) are
+*> the subtractive pairs one tier up from cm/cd/xc/xl/ix/iv - each one
+*> is just two of the one/two-character vinculum symbols back to back
+*> (e.g. ^i^v is "^i" followed by "^v"), so decoding needs no special
+*> case for them: conv.cob's evalChar walks one vinculum character at a
+*> time regardless, and will match ^i and then ^v as two separate table
+*> lookups. They only need their own entry here so the greedy encoder
+*> in romanA3_1.cob can pick the pair as a unit instead of repeating
+*> ^m/^c/^x four times over. "^i" standing alone (entry 14) exists only
+*> for that same decode, and has to stay listed after "m" so the
+*> encoder - which always prefers the first table entry of equal value -
+*> keeps using plain "m" for an ordinary 1000.
+01  encode-tab-values.
+    03  filler  pic x(13) value '^m  201000000'.
+    03  filler  pic x(13) value '^c^m400900000'.
+    03  filler  pic x(13) value '^d  200500000'.
+    03  filler  pic x(13) value '^c^d400400000'.
+    03  filler  pic x(13) value '^c  200100000'.
+    03  filler  pic x(13) value '^x^c400090000'.
+    03  filler  pic x(13) value '^l  200050000'.
+    03  filler  pic x(13) value '^x^l400040000'.
+    03  filler  pic x(13) value '^x  200010000'.
+    03  filler  pic x(13) value '^i^x400009000'.
+    03  filler  pic x(13) value '^v  200005000'.
+    03  filler  pic x(13) value '^i^v400004000'.
+    03  filler  pic x(13) value 'm   100001000'.
+    03  filler  pic x(13) value '^i  200001000'.
+    03  filler  pic x(13) value 'cm  200000900'.
+    03  filler  pic x(13) value 'd   100000500'.
+    03  filler  pic x(13) value 'cd  200000400'.
+    03  filler  pic x(13) value 'c   100000100'.
+    03  filler  pic x(13) value 'xc  200000090'.
+    03  filler  pic x(13) value 'l   100000050'.
+    03  filler  pic x(13) value 'xl  200000040'.
+    03  filler  pic x(13) value 'x   100000010'.
+    03  filler  pic x(13) value 'ix  200000009'.
+    03  filler  pic x(13) value 'v   100000005'.
+    03  filler  pic x(13) value 'iv  200000004'.
+    03  filler  pic x(13) value 'i   100000001'.
+01  encode-tab redefines encode-tab-values.
+    03  encode-entry occurs 26 times indexed by enc-idx.
+        05  encode-sym    pic x(4).
+        05  encode-len    pic 9(1).
+        05  encode-value  pic 9(8).
