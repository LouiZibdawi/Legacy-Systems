@@ -0,0 +1,226 @@
+*> assignment 4, cobol - cis3190
+*>
+*> author: loui zibdawi
+*>
+*> reads back the prime numbers sieve.cob/sieve2.cob wrote out and
+*> reports how they're distributed: how many primes fall in each
+*> 100,000-wide range, and the largest gap between two consecutive
+*> primes in the file
+
+identification division.
+program-id. sieve-report.
+
+environment division.
+input-output section.
+file-control.
+select optional dataFile assign to "sieve-cob.txt"
+        organization is line sequential
+        file status is dataFileStatus.
+select optional reportFile assign to "sieve-dist-report.txt"
+        organization is line sequential.
+
+data division.
+file section.
+fd dataFile.
+    01  rec.
+        03  num  pic z(8).
+*> Shares dataFile's buffer with rec - lets a trailer line be told
+*> apart from a prime-number line without a second pass over the file
+    01  trailerRec.
+        03  trailerMark   pic x(1).
+        03  filler        pic x(1).
+        03  trailerCount  pic z(8).
+        03  filler        pic x(1).
+        03  trailerMax    pic z(8).
+*> CSV alternate views of the same two line formats above, sharing
+*> dataFile's buffer the same way sieve.cob/sieve2.cob do when they
+*> write it - selected instead of rec/trailerRec once the header line
+*> at the top of the file identifies it as CSV
+    01  csvHeaderRec.
+        03  csvHeaderText  pic x(13).
+    01  csvRec.
+        03  csvIndex  pic z(8).
+        03  csvComma1 pic x(1).
+        03  csvNum    pic z(8).
+    01  csvTrailerRec.
+        03  csvTrailerMark   pic x(1).
+        03  csvComma2        pic x(1).
+        03  csvTrailerCount  pic z(8).
+        03  csvComma3        pic x(1).
+        03  csvTrailerMax    pic z(8).
+
+fd reportFile.
+    01  bucketLine.
+*> zzzzzzz9, not z(8) - the very first bucket's lower bound is
+*> always 0, and a fully zero-suppressed picture would print that
+*> as blank instead of "0"
+        03  lineBucketLow    pic zzzzzzz9.
+        03  dashSep          pic x(3).
+        03  lineBucketHigh   pic z(8).
+        03  spacer1          pic x(2).
+        03  lineBucketCount  pic z(8).
+        03  suffixPrimes     pic x(7).
+    01  gapLine.
+        03  gapLabel      pic x(13).
+        03  gapLinePrev   pic z(8).
+        03  arrowSep      pic x(4).
+        03  gapLineNext   pic z(8).
+        03  gapOpenParen  pic x(9).
+        03  gapLineSize   pic z(8).
+        03  gapCloseParen pic x(1).
+
+working-storage section.
+77  dataFileStatus   pic x(2).
+77  currentPrime     pic 9(8).
+77  prevPrime        pic 9(8) value 0.
+77  primesSeen       pic 9(8) value 0.
+77  gap              pic 9(8).
+77  largestGap       pic 9(8) value 0.
+77  gapLow           pic 9(8) value 0.
+77  gapHigh          pic 9(8) value 0.
+77  bucketIndex      pic 9(3).
+77  trailerSeenFlag  pic 9 value 0.
+*> Set once the header line at the top of the file identifies it as
+*> CSV, so every record after it is read through the csv- fields
+*> instead of the plain rec/trailerRec fields
+77  csvMode          pic 9 value 0.
+77  isTrailerLine    pic 9 value 0.
+*> Fixed table of distribution buckets - 100,000 wide, enough for a
+*> max up to just under 11,000,000
+01  bucket-table.
+    03  bucket-entry occurs 110 times indexed by bucket-idx.
+        05  bucketCount  pic 9(8) value 0.
+
+procedure division.
+    display "------------------------------------"
+    display "  Sieve Prime Distribution Report   "
+    display "------------------------------------"
+
+    open input dataFile.
+    if dataFileStatus = "00"
+        *> The first line decides whether the rest of the file reads
+        *> as plain or CSV - a CSV file always starts with the
+        *> "INDEX,PRIME" header sieve.cob/sieve2.cob write for it,
+        *> which isn't a data record itself and is consumed here
+        *> rather than counted
+        read dataFile
+            at end move "10" to dataFileStatus
+        end-read
+        if dataFileStatus not = "10"
+            if csvHeaderText = "INDEX,PRIME"
+                move 1 to csvMode
+            else
+                perform tallyRecord
+            end-if
+        end-if
+        perform readAndTally until dataFileStatus = "10"
+        close dataFile
+
+        open output reportFile
+        perform writeBucketLines
+            varying bucket-idx from 1 by 1
+            until bucket-idx > 110
+        if largestGap > 0
+            perform writeGapLine
+        end-if
+        close reportFile
+
+        display "Primes read: " primesSeen
+        if trailerSeenFlag = 1
+            display "Trailer reported: " trailerCount " primes, max " trailerMax
+        end-if
+        if largestGap > 0
+            display "Largest gap: " gapLow " -> " gapHigh
+                " (gap of " largestGap ")"
+        end-if
+        display "Report written to sieve-dist-report.txt"
+    else
+        display "sieve-cob.txt was not found - run sieve.cob or sieve2.cob first."
+    end-if.
+
+    stop run.
+
+*> readAndTally
+*>
+*> Reads the next line out of dataFile and tallies it
+readAndTally.
+    read dataFile
+        at end move "10" to dataFileStatus
+    end-read.
+    if dataFileStatus not = "10"
+        perform tallyRecord
+    end-if.
+
+*> tallyRecord
+*>
+*> A trailer line is remembered for the summary but not counted as a
+*> prime; everything else is a prime number, tallied into its
+*> distribution bucket and compared against the previous prime to
+*> track the largest gap seen so far. Reads the prime (or trailer)
+*> out of whichever pair of fields csvMode says the current record
+*> was written through
+tallyRecord.
+    move 0 to isTrailerLine.
+    if csvMode = 1
+        if csvTrailerMark = "#"
+            move 1 to isTrailerLine
+            move 1 to trailerSeenFlag
+            move csvTrailerCount to trailerCount
+            move csvTrailerMax to trailerMax
+        else
+            move csvNum to currentPrime
+        end-if
+    else
+        if trailerMark = "#"
+            move 1 to isTrailerLine
+            move 1 to trailerSeenFlag
+        else
+            move num to currentPrime
+        end-if
+    end-if.
+
+    if isTrailerLine = 0
+        add 1 to primesSeen
+        compute bucketIndex = (currentPrime / 100000) + 1
+        add 1 to bucketCount(bucketIndex)
+
+        if prevPrime > 0
+            compute gap = currentPrime - prevPrime
+            if gap > largestGap
+                move gap to largestGap
+                move prevPrime to gapLow
+                move currentPrime to gapHigh
+            end-if
+        end-if
+        move currentPrime to prevPrime
+    end-if.
+
+*> writeBucketLines
+*>
+*> Writes one line per distribution bucket that actually has a prime
+*> in it - most of the upper buckets are empty for a small max, and
+*> there's no point cluttering the report with them
+writeBucketLines.
+    if bucketCount(bucket-idx) > 0
+        move spaces to bucketLine
+        compute lineBucketLow = (bucket-idx - 1) * 100000
+        compute lineBucketHigh = (bucket-idx * 100000) - 1
+        move bucketCount(bucket-idx) to lineBucketCount
+        move ' - '     to dashSep
+        move ' primes' to suffixPrimes
+        write bucketLine
+    end-if.
+
+*> writeGapLine
+*>
+*> Appends the largest-gap line to the bottom of the report
+writeGapLine.
+    move spaces to gapLine.
+    move 'Largest gap: ' to gapLabel.
+    move gapLow  to gapLinePrev.
+    move ' -> '  to arrowSep.
+    move gapHigh to gapLineNext.
+    move ' (gap of ' to gapOpenParen.
+    move largestGap to gapLineSize.
+    move ')' to gapCloseParen.
+    write gapLine.
