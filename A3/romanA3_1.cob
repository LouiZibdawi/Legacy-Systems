@@ -14,28 +14,121 @@ environment division.
 input-output section.
 file-control.
 *> Current input file variable, depending on a dynamic name entered by the user
-select input-file assign to dynamic fname 
+select optional input-file assign to dynamic fname
+    organization is line sequential
+    file status is input-file-status.
+*> Daily report of every conversion done this run, named by run date
+select optional report-file assign to dynamic report-fname
+    organization is line sequential.
+*> Exception listing of roman numerials rejected during fileInput runs
+select optional exception-file assign to dynamic exception-fname
+    organization is line sequential.
+*> Control file for batch mode: one input filename per line, each
+*> processed the same way a single fileInput run would process it
+select optional control-file assign to dynamic control-fname
+    organization is line sequential
+    file status is control-file-status.
+*> Output file for the bulk decimal-range-to-roman generator
+select bulk-file assign to dynamic bulk-fname
     organization is line sequential.
 
 data division.
 file section.
-*> Input file array of strings of 20 characters
+*> Input file array of strings of 30 characters, matching conv's
+*> linkage section so a numerial conv can decode never gets truncated
+*> on the way in
 fd input-file.
     01 file-array.
-        03 char pic x(1) occurs 20 times.
+        03 char pic x(1) occurs 30 times.
+
+*> One line per conversion: the numerial as entered, its decimal
+*> equivalent and whether it was accepted
+fd report-file.
+    01 report-record.
+        03 rpt-numeral  pic x(30).
+        03 filler       pic x(02) value spaces.
+        03 rpt-value    pic z(8).
+        03 filler       pic x(02) value spaces.
+        03 rpt-flag     pic x(7).
+
+*> One line per rejected numeral found while processing a file, so
+*> the exceptions can be handed back to whoever submitted the file
+fd exception-file.
+    01 exception-record.
+        03 exc-fname    pic x(30).
+        03 filler       pic x(02) value spaces.
+        03 exc-recnum   pic z(6).
+        03 filler       pic x(02) value spaces.
+        03 exc-numeral  pic x(30).
+
+*> One filename per line - the list of input files a batch run
+*> processes in turn
+fd control-file.
+    01 control-record.
+        03 ctl-fname  pic x(30).
+
+*> One roman numerial per line - the output of the bulk decimal-range
+*> generator
+fd bulk-file.
+    01 bulk-record.
+        03 bulk-numeral  pic x(30).
 
 *> Section for variables used in the program
 working-storage section.
 77  fname       pic x(30).
 77  option      pic 99.
 77  eof-switch  pic 9 value 1.
+77  input-file-status  pic x(2).
+77  control-file-status  pic x(2).
 77  validStr    pic 9 value 0.
 77  val         pic 9(8) value 0.
 77  i           pic 99 value 1.
+77  convStatus  pic x value '0'.
 01  temp-array.
-    03 char     pic x(1) occurs 20 times.
+    03 char     pic x(1) occurs 30 times.
 01  str-array.
-    03 char     pic x(1) occurs 20 times.
+    03 char     pic x(1) occurs 30 times.
+
+*> Working storage for the decimal-to-roman encode mode (option 4)
+77  dec-value   pic 9(8) value 0.
+77  remain      pic 9(8) value 0.
+77  outpos      pic 99 value 1.
+
+*> Working storage for the daily report file (option 1/2/4 output)
+77  report-fname     pic x(20) value spaces.
+77  exception-fname  pic x(20) value spaces.
+77  run-date-str     pic x(08) value spaces.
+77  rec-num          pic 9(6) value 0.
+
+*> Working storage for batch mode (option 5)
+77  control-fname    pic x(30).
+77  control-eof-sw   pic 9 value 1.
+
+*> Working storage for the bulk decimal-range-to-roman generator
+*> (option 7)
+77  bulk-fname    pic x(30) value spaces.
+77  bulk-start    pic 9(8) value 0.
+77  bulk-end      pic 9(8) value 0.
+77  bulk-val      pic 9(8) value 0.
+77  bulk-written  pic 9(8) value 0.
+
+*> Working storage for the display-case toggle (option 6). Roman
+*> numerials are always worked with internally in lowercase; this
+*> only affects how a converted numerial is shown on screen and
+*> logged to the report
+77  display-case  pic x value 'L'.
+01  display-array.
+    03 char pic x(1) occurs 30 times.
+
+*> Table of roman symbols (largest value first) used to greedily build
+*> a roman numeral from a decimal value, shared with conv's decoder
+    copy "romantab.cpy".
+
+*> Scratch area buildSymbol assembles a roman numeral into. decToRoman
+*> copies it to temp-array for display; checkValidStr compares it
+*> against the original input as a round-trip grammar check
+01  encode-out-array.
+    03 char pic x(1) occurs 30 times.
 
 *> Main procedure
 *>
@@ -46,10 +139,36 @@ procedure division.
     display "         Roman Numerial Equivalents         ".
     display "--------------------------------------------".
 
+    perform setupReportFile.
+
     perform getOption forever.
 
     stop run.
 
+*> setupReportFile
+*>
+*> Builds today's report and exception filenames and opens them for
+*> output so every conversion (and every rejected numeral) done this
+*> run gets logged alongside the screen display
+setupReportFile.
+    move function current-date(1:8) to run-date-str.
+
+    move spaces to report-fname.
+    string "RNRPT" delimited by size
+           run-date-str delimited by size
+           ".TXT" delimited by size
+           into report-fname
+    end-string.
+    open extend report-file.
+
+    move spaces to exception-fname.
+    string "RNEXC" delimited by size
+           run-date-str delimited by size
+           ".TXT" delimited by size
+           into exception-fname
+    end-string.
+    open extend exception-file.
+
 *> getOption
 *>
 *> This subroutine will display a menu to the user and call other subroutines
@@ -60,31 +179,146 @@ getOption.
     display "(1) Read From a File".
     display "(2) Enter Roman Numerials".
     display "(3) Quit".
+    display "(4) Decimal to Roman Numerial".
+    display "(5) Batch Process Files Listed in a Control File".
+    display "(6) Toggle Upper/Lower Case Display".
+    display "(7) Bulk Generate Roman Numerials for a Range of Decimal Values".
     accept option.
 
     evaluate option
         when 1 perform fileInput
         when 2 perform userInput
-        when 3 stop run
+        when 3 perform shutdown
+        when 4 perform decToRoman
+        when 5 perform fileInputBatch
+        when 6 perform toggleDisplayCase
+        when 7 perform bulkGenerate
         when other display "Invalid input"
     end-evaluate.
 
+*> toggleDisplayCase
+*>
+*> Flips whether a converted roman numerial is shown (and logged to
+*> the report) in upper or lower case. Checking and decoding always
+*> work on lowercase internally - this only changes the display
+toggleDisplayCase.
+    if display-case = 'L'
+        move 'U' to display-case
+        display "Converted roman numerials will now display in UPPER case."
+    else
+        move 'L' to display-case
+        display "Converted roman numerials will now display in lower case."
+    end-if.
+
+*> sanitizeNumerial
+*>
+*> Blanks out any character in temp-array that isn't ordinary
+*> printable text. A line read from a file or accepted from the
+*> keyboard can carry an embedded control character - a stray
+*> carriage return is the usual culprit when input was prepared on a
+*> different platform or piped in with CRLF line endings - and
+*> report-file/exception-file are line sequential, so writing one of
+*> those straight through aborts the whole run instead of just
+*> rejecting that one numerial
+sanitizeNumerial.
+    move 1 to i.
+    perform until i > 30
+        if temp-array(i:1) < ' ' or temp-array(i:1) > '~'
+            move ' ' to temp-array(i:1)
+        end-if
+        compute i = i + 1
+    end-perform.
+
+*> applyDisplayCase
+*>
+*> Copies temp-array into display-array, upper-casing it first if the
+*> display-case toggle calls for it
+applyDisplayCase.
+    move temp-array to display-array.
+    if display-case = 'U'
+        inspect display-array converting
+            "abcdefghijklmnopqrstuvwxyz" to "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+    end-if.
+
+*> shutdown
+*>
+*> Closes the report file before the program ends so the last few
+*> conversions done this run aren't left unflushed
+shutdown.
+    close report-file.
+    close exception-file.
+    stop run.
+
 *> fileInput
 *>
-*> This subroutine gets a filename from the user, opens the file and calls
-*> computation to parse the file
+*> This subroutine gets a filename from the user and calls
+*> processFile to parse it
 fileInput.
     display "Filename? ".
     accept fname.
-    
+
+    perform processFile.
+
+*> fileInputBatch
+*>
+*> This subroutine gets the name of a control file - a plain list of
+*> input filenames, one per line - and runs processFile against each
+*> one in turn, the same way fileInput runs it against a single file.
+*> control-file is optional, so a mistyped or missing control
+*> filename is logged and skipped instead of aborting the run the
+*> same way processFile already handles a bad entry inside the list
+fileInputBatch.
+    display "Control filename? ".
+    accept control-fname.
+
+    open input control-file.
+
+    if control-file-status = "00"
+        move 1 to control-eof-sw
+        perform until control-eof-sw = 0
+            read control-file into control-record
+                at end move 0 to control-eof-sw
+            end-read
+            if control-eof-sw is not = 0 and ctl-fname is not = spaces
+                move ctl-fname to fname
+                display "--- Processing " function trim(fname) " ---"
+                perform processFile
+            end-if
+        end-perform
+    else
+        display "Could not open " function trim(control-fname)
+            " (file status " control-file-status ") - skipping."
+    end-if.
+
+    close control-file.
+
+*> processFile
+*>
+*> This subroutine opens the input file named in fname and calls
+*> computation to parse it, one record at a time, until end of file
+*> input-file is optional, so a missing file doesn't fail the open -
+*> it comes back as status "05" instead of aborting the run, and gets
+*> logged and skipped the same way any other bad filename would be.
+*> Anything other than "00" is treated the same way, so a mistyped
+*> name in a control-file batch just gets noted and the batch moves on
+*> to the next one. Either way the file is closed before returning,
+*> so a skipped entry doesn't leave input-file open for the next one
+*> to trip over
+processFile.
     open input input-file.
 
-    display "--------------------------------------------".
-    display "      Roman Number         Dec. Equivalent  ".
-    display "----------------------    ------------------".
+    if input-file-status = "00"
+        display "--------------------------------------------"
+        display "      Roman Number         Dec. Equivalent  "
+        display "----------------------    ------------------"
 
-    move 1 to eof-switch.
-    perform computation until eof-switch = 0.
+        move 1 to eof-switch
+        move 0 to rec-num
+        perform computation until eof-switch = 0
+    else
+        display "Could not open " function trim(fname)
+            " (file status " input-file-status ") - skipping."
+    end-if.
     close input-file.
 
 *> computation
@@ -98,16 +332,38 @@ computation.
         at end move zero to eof-switch
     end-read.
     if eof-switch is not = 0
+        add 1 to rec-num
         move 0 to val
-        inspect file-array converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvqxyz" 
+        inspect file-array converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvqxyz"
         move file-array to temp-array
-        perform checkValidStr
+        perform sanitizeNumerial
+*> A blank line (common as a trailing line in a file) isn't a
+*> rejected numeral, it's not a numeral at all - skip it rather than
+*> logging a bogus "VALID" row with a blank numeral and value 0 into
+*> the permanent report file
+        if temp-array not = spaces
+            perform checkValidStr
+
+            move spaces to report-record
+            if validStr = 1
+                perform applyDisplayCase
+                display "          ", display-array, val
+                move display-array to rpt-numeral
+                move val to rpt-value
+                move "VALID  " to rpt-flag
+            else
+                display function trim(temp-array trailing), " is not a valid roman numerial"
+                move temp-array to rpt-numeral
+                move 0 to rpt-value
+                move "INVALID" to rpt-flag
 
-        if validStr = 1
-            call "conv" using temp-array, val
-            display "          ", temp-array, val
-        else
-            display function trim(temp-array trailing), " is not a valid roman numerial"
+                move spaces to exception-record
+                move fname to exc-fname
+                move rec-num to exc-recnum
+                move temp-array to exc-numeral
+                write exception-record
+            end-if
+            write report-record
         end-if
     end-if.
 
@@ -123,32 +379,159 @@ userInput.
 
     inspect str-array converting "ABCDEFGHIJKLMNOPQRSTUVWXYZ" to "abcdefghijklmnopqrstuvqxyz". 
     move str-array to temp-array.
+    perform sanitizeNumerial.
     perform checkValidStr.
 
+    move spaces to report-record.
     if validStr = 1 then
-        move 0 to val
-        call "conv" using temp-array, val
-
+        perform applyDisplayCase
         display "         Roman Numerial Equivalents         "
         display "--------------------------------------------"
         display "      Roman Number         Dec. Equivalent  "
         display "----------------------    ------------------"
-        display "          ", temp-array, val
-    else 
+        display "          ", display-array, val
+        move display-array to rpt-numeral
+        move val to rpt-value
+        move "VALID  " to rpt-flag
+    else
         display "Invalid roman numerial"
+        move temp-array to rpt-numeral
+        move 0 to rpt-value
+        move "INVALID" to rpt-flag
+    end-if.
+    write report-record.
+
+*> decToRoman
+*>
+*> This subroutine asks the user for a decimal value and encodes it
+*> into its roman numerial equivalent by greedily working down the
+*> encode-tab from the largest symbol to the smallest, the same way
+*> conv's evalChar/addOrSubtract decode a roman numerial the other
+*> way. The result is displayed in the same two column layout used
+*> by fileInput/userInput
+decToRoman.
+    display "Enter Decimal Value (1-3999999):".
+    accept dec-value.
+
+    if dec-value < 1 or dec-value > 3999999
+        display "Value must be between 1 and 3999999"
+    else
+        move spaces to encode-out-array
+        move dec-value to remain
+        move 1 to outpos
+        set enc-idx to 1
+        perform buildSymbol until remain = 0 or enc-idx > 26
+        move encode-out-array to temp-array
+        perform applyDisplayCase
+
+        display "         Roman Numerial Equivalents         "
+        display "--------------------------------------------"
+        display "      Roman Number         Dec. Equivalent  "
+        display "----------------------    ------------------"
+        display "          ", display-array, dec-value
+        move spaces to report-record
+        move display-array to rpt-numeral
+        move dec-value to rpt-value
+        move "VALID  " to rpt-flag
+        write report-record
+    end-if.
+
+*> bulkGenerate
+*>
+*> Asks for a start and end decimal value and writes one roman
+*> numerial per line, for every value in that range, to an
+*> operator-named output file. Reuses the same encode-out-array/
+*> buildSymbol/applyDisplayCase machinery decToRoman uses to encode
+*> one value at a time
+bulkGenerate.
+    display "Start Decimal Value (1-3999999):".
+    accept bulk-start.
+    display "End Decimal Value (1-3999999):".
+    accept bulk-end.
+
+    if bulk-start < 1 or bulk-start > 3999999
+            or bulk-end < 1 or bulk-end > 3999999
+            or bulk-start > bulk-end
+        display "Start and end must both be between 1 and 3999999, "
+            "with start not greater than end."
+    else
+        display "Output filename? "
+        accept bulk-fname
+
+        move 0 to bulk-written
+        open output bulk-file
+        perform varying bulk-val from bulk-start by 1 until bulk-val > bulk-end
+            move spaces to encode-out-array
+            move bulk-val to remain
+            move 1 to outpos
+            set enc-idx to 1
+            perform buildSymbol until remain = 0 or enc-idx > 26
+            move encode-out-array to temp-array
+            perform applyDisplayCase
+            move spaces to bulk-record
+            move display-array to bulk-numeral
+            write bulk-record
+            add 1 to bulk-written
+        end-perform
+        close bulk-file
+
+        display bulk-written, " roman numerials written to ",
+            function trim(bulk-fname)
+    end-if.
+
+*> buildSymbol
+*>
+*> This subroutine looks at the current encode-tab entry and, if its
+*> value still fits in what is left of the decimal value, copies the
+*> symbol onto the end of encode-out-array and subtracts it from what
+*> is left. Otherwise it moves on to the next (smaller) table entry.
+*> Used both by decToRoman (to build the numerial being displayed) and
+*> by checkValidStr (to re-encode a computed value for the round-trip
+*> grammar check), so the result always lands in the shared scratch
+*> array rather than either caller's own buffer
+buildSymbol.
+    if remain >= encode-value(enc-idx)
+        move encode-sym(enc-idx)(1:encode-len(enc-idx))
+            to encode-out-array(outpos:encode-len(enc-idx))
+        compute remain = remain - encode-value(enc-idx)
+        compute outpos = outpos + encode-len(enc-idx)
+    else
+        set enc-idx up by 1
     end-if.
 
 *> checkValidStr
 *>
 *> This subroutine checks if the current temp-array is a valid roman numerial.
-*> If it is, it moves 1 into validStr and if not, 0.
+*> If it is, it moves 1 into validStr and if not, 0. A '^' is also accepted
+*> since it marks a vinculum (barred) thousands character - e.g. "^v" for
+*> 5000 - that conv's evalChar knows how to decode
 checkValidStr.
     move 1 to i.
     move 1 to validStr.
 
     perform until temp-array(i:1) = " "
-        if (temp-array(i:1) is not = 'i' and 'v' and 'x' and 'l' and 'c' and 'd' and 'm') then
+        if (temp-array(i:1) is not = 'i' and 'v' and 'x' and 'l' and 'c' and 'd' and 'm' and '^') then
             move 0 to validStr
         end-if
         compute i = i + 1
     end-perform.
+
+    *> Membership alone lets junk like "iiii" or "vx" through, so
+    *> hand the string to conv and trust its own grammar check
+    *> (repeat limits, valid subtractive pairs) to catch a malformed
+    *> but character-valid sequence. This used to re-encode val back
+    *> to roman and demand an exact string match against what was
+    *> typed in, but that rejected perfectly grammatical input like
+    *> "^i" for 1000 just because the greedy encoder's one canonical
+    *> encoding for that value is "m" - conv's character-by-character
+    *> check doesn't have that blind spot, since it judges the
+    *> notation actually entered rather than the one encode-tab would
+    *> have produced
+    if validStr = 1
+        move 0 to val
+        move '0' to convStatus
+        call "conv" using temp-array, val, convStatus
+        if convStatus not = '0'
+            move 0 to validStr
+        end-if
+    end-if.
